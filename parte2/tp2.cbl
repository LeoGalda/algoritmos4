@@ -36,6 +36,7 @@
                           FILE STATUS IS ARCH-ESTADO.
 
         SELECT LISTADOTP2 ASSIGN TO PRINTER "LISTADOTP2.DAT".
+        SELECT LISTADOTP2-CSV ASSIGN TO PRINTER "LISTADOTP2.CSV".
         
         DATA DIVISION.
         FILE SECTION.
@@ -85,24 +86,44 @@
        01 REG-PARAMETROS.
            02 PAR-CUIT-DESDE PIC 9(11).
            02 PAR-CUIT-HASTA PIC 9(11).
+      * Rango de fechas del periodo a facturar (AAAAMMDD); en
+      * 0210-CARGAR-PARAMETRO, quedar en 00000000/00000000 los deja
+      * como rango sin tope. 0200-LEER-PARAMETROS pone estos dos
+      * campos en cero antes de cada READ: un Parametros.dat viejo,
+      * grabado antes de que existieran, trae registros mas cortos, y
+      * GnuCOBOL no rellena de ceros lo que un READ mas corto no
+      * llega a pisar, sino que deja el resto del buffer como haya
+      * quedado de la lectura anterior.
+           02 PAR-FECHA-DESDE PIC 9(8).
+           02 PAR-FECHA-HASTA PIC 9(8).
 
        SD ARCHIVO-ORDENADO DATA RECORD IS REG-ORDENADO.
        01 REG-ORDENADO.
            02 ORD-SUC-RAZON PIC X(25).
            02 ORD-SUC-CUIT PIC 9(11).
+           02 ORD-SUC-DIRE PIC X(20).
+           02 ORD-SUC-TEL PIC X(20).
            02 ORD-TIM-FECHA.
                03 ORD-TIM-FECHA-ANIO PIC 9(4).
                03 ORD-TIM-FECHA-MES PIC 99.
                03 ORD-TIM-FECHA-DIA PIC 99.
            02 ORD-PROF-NUMERO PIC X(5).
            02 ORD-PROF-NOMBRE PIC X(25).
+           02 ORD-TIP-CLASE PIC X(4).
            02 ORD-HORAS PIC 9(2)V99.
            02 ORD-IMPORTE PIC 9(7)V99.
        FD LISTADOTP2 LABEL RECORD OMITTED.
        01 LINEA-LISTADO PIC X(80).
 
+       FD LISTADOTP2-CSV LABEL RECORD OMITTED.
+       01 LINEA-CSV PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 PAR-ESTADO PIC XX.
+           88 EOF-PAR VALUE '10'.
+       77 CUIT-EN-RANGO-SW PIC XX VALUE 'NO'.
+           88 CUIT-EN-RANGO VALUE 'SI'.
+       77 PAR-SUBINDICE PIC 9(3) VALUE 1.
        77 TIMES-ESTADO PIC XX.
            88 OK-TIM VALUE '00'.
            88 NO-TIM VALUE '23'.
@@ -125,13 +146,20 @@
            88 EOF-ORD VALUE '10'.
        77 EOF-ARCH-ORDENADO PIC XX VALUE 'NO'.
            88 EOF-ARCHIVO-ORDENADO VALUE 'SI'.
+       77 TARIFA-ENCONTRADA-SW PIC XX VALUE 'NO'.
+           88 TARIFA-VIGENTE VALUE 'SI'.
+       77 AUX-FECHA-COMP PIC 9(8) VALUE 0.
+       77 AUX-FECHA-FILTRO PIC 9(8) VALUE 0.
 
        01 REG-RELEASE.
            02 REG-RELEASE-SUC-RAZON PIC X(25).
            02 REG-RELEASE-SUC-CUIT PIC 9(11).
+           02 REG-RELEASE-SUC-DIRE PIC X(20).
+           02 REG-RELEASE-SUC-TEL PIC X(20).
            02 REG-RELEASE-TIM-FECHA PIC 9(8).
            02 REG-RELEASE-PROF-NUMERO PIC X(5).
            02 REG-RELEASE-PROF-NOMBRE PIC X(25).
+           02 REG-RELEASE-TIP-CLASE PIC X(4).
            02 REG-RELEASE-HORAS PIC 9(2)V99.
            02 REG-RELEASE-IMPORTE PIC 9(7)V99.
 
@@ -151,6 +179,20 @@
         01 HORAS PIC 9(2)V99 VALUE 0.
         01 HORAS-FECHA PIC 9(3)V99 VALUE 0.
         01 AUX-TARIFA PIC 9(5)V99.
+        01 SUBINDICE PIC 9(3) VALUE 1.
+        01 TABLA-SUCURSALES.
+           02 TAB-SUCURSALES OCCURS 100 TIMES INDEXED BY SUC-INDICE.
+               03 TAB-SUC-SUCURSAL PIC X(3).
+               03 TAB-SUC-RAZON PIC X(25).
+               03 TAB-SUC-DIRE PIC X(20).
+               03 TAB-SUC-TEL PIC X(20).
+               03 TAB-SUC-CUIT PIC 9(11).
+       01 TABLA-PARAMETROS-RANGOS.
+           02 TAB-RANGOS OCCURS 50 TIMES INDEXED BY RANGO-INDICE.
+               03 TAB-RANGO-CUIT-DESDE PIC 9(11).
+               03 TAB-RANGO-CUIT-HASTA PIC 9(11).
+               03 TAB-RANGO-FECHA-DESDE PIC 9(8).
+               03 TAB-RANGO-FECHA-HASTA PIC 9(8).
         01 WS-CURRENT-DATE-FIELDS.
            05  WS-CURRENT-DATE.
                10 WS-CURRENT-YEAR     PIC X(04).
@@ -188,6 +230,16 @@
              05 FILLER PIC X(6) VALUE 'Cuit: '.
              05 MOSTRAR-SUC-CUIT PIC 9(11).
              05 FILLER PIC X(62) VALUE SPACES.
+          03 TERCERA-LINEA-SUCURSAL.
+             05 FILLER PIC X VALUE SPACES.
+             05 FILLER PIC X(11) VALUE 'Direccion: '.
+             05 MOSTRAR-SUC-DIRE PIC X(20).
+             05 FILLER PIC X(48) VALUE SPACES.
+          03 CUARTA-LINEA-SUCURSAL.
+             05 FILLER PIC X VALUE SPACES.
+             05 FILLER PIC X(11) VALUE 'Telefono:  '.
+             05 MOSTRAR-SUC-TEL PIC X(20).
+             05 FILLER PIC X(48) VALUE SPACES.
        01 ENCABEZADO-TABLA.
           03 FILLER PIC X(25) VALUE ' FECHA         PROFESOR  '.
           03 FILLER PIC X(31) VALUE '    NOMBRE                     '.
@@ -218,8 +270,29 @@
        01 LINEA-TOTAL-GRAL.
           03 FILLER PIC X(14) VALUE 'TOTAL GENERAL:'.
           03 FILLER PIC X(53) VALUE SPACES.
-          03 MOSTRAR-TOTAL-GENERAL PIC ZZZZZZZ9,99.   
-       
+          03 MOSTRAR-TOTAL-GENERAL PIC ZZZZZZZ9,99.
+       01 ENCABEZADO-CSV.
+          03 FILLER PIC X(44)
+              VALUE 'PROFESOR;FECHA;CUIT;TIPO_CLASE;HORAS;IMPORTE'.
+          03 FILLER PIC X(36) VALUE SPACES.
+       01 DATOS-CSV.
+          03 CSV-PROFESOR PIC X(5).
+          03 FILLER PIC X VALUE ';'.
+          03 CSV-DIA PIC 99.
+          03 FILLER PIC X VALUE '/'.
+          03 CSV-MES PIC 99.
+          03 FILLER PIC X VALUE '/'.
+          03 CSV-ANIO PIC 9(4).
+          03 FILLER PIC X VALUE ';'.
+          03 CSV-CUIT PIC 9(11).
+          03 FILLER PIC X VALUE ';'.
+          03 CSV-TIPO-CLASE PIC X(4).
+          03 FILLER PIC X VALUE ';'.
+          03 CSV-HORAS PIC Z9,99.
+          03 FILLER PIC X VALUE ';'.
+          03 CSV-IMPORTE PIC ZZZZZZ9,99.
+          03 FILLER PIC X(30) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
       *****************************************************
@@ -241,9 +314,7 @@
       *****************************************************
       *****************************************************
        PERFORM 0100-INICIO-ENTRADA.
-       PERFORM 0200-LEER-PARAMETROS.
-       PERFORM 0300-LEER-MAE-TIMES UNTIL EOF-TIM OR
-       (PAR-CUIT-HASTA >=  TIM-CUIT AND TIM-CUIT >= PAR-CUIT-DESDE).
+       PERFORM 0300-LEER-MAE-TIMES UNTIL EOF-TIM OR CUIT-EN-RANGO.
        PERFORM 0400-PROCESAR-TIMES
        UNTIL TIMES-ESTADO EQUAL '10'.
        PERFORM 0500-FIN-ENTRADA.
@@ -270,17 +341,81 @@
        0100-INICIO-ENTRADA.
         OPEN INPUT MAE-TIMES.
         OPEN INPUT PROFESORES.
-        OPEN INPUT PARAMETROS.      
+        OPEN INPUT PARAMETROS.
+        OPEN INPUT SUCURSALES.
+        MOVE 1 TO SUBINDICE.
+        PERFORM 0110-LEER-SUCURSAL.
+        PERFORM 0120-CARGAR-SUCURSAL UNTIL EOF-SUC.
+        CLOSE SUCURSALES.
+        MOVE 1 TO PAR-SUBINDICE.
+        PERFORM 0200-LEER-PARAMETROS.
+        PERFORM 0210-CARGAR-PARAMETRO UNTIL EOF-PAR.
+        CLOSE PARAMETROS.
+
+      *****************************************************
+      *****************************************************
+       0110-LEER-SUCURSAL.
+        READ SUCURSALES RECORD.
+
+      *****************************************************
+      *****************************************************
+       0120-CARGAR-SUCURSAL.
+        MOVE SUC-SUCURSAL TO TAB-SUC-SUCURSAL(SUBINDICE).
+        MOVE SUC-RAZON TO TAB-SUC-RAZON(SUBINDICE).
+        MOVE SUC-DIRE TO TAB-SUC-DIRE(SUBINDICE).
+        MOVE SUC-TEL TO TAB-SUC-TEL(SUBINDICE).
+        MOVE SUC-CUIT TO TAB-SUC-CUIT(SUBINDICE).
+        ADD 1 TO SUBINDICE.
+        PERFORM 0110-LEER-SUCURSAL.
 
       *****************************************************
       *****************************************************
        0200-LEER-PARAMETROS.
+        MOVE ZEROS TO PAR-FECHA-DESDE PAR-FECHA-HASTA.
         READ PARAMETROS.
 
+      *****************************************************
+      *****************************************************
+       0210-CARGAR-PARAMETRO.
+        IF PAR-SUBINDICE > 50
+            DISPLAY 'TABLA-PARAMETROS-RANGOS LLENA - DEMASIADOS '
+            DISPLAY 'RANGOS EN PARAMETROS.DAT, AUMENTAR EL OCCURS'
+            STOP RUN
+        END-IF.
+        MOVE PAR-CUIT-DESDE TO TAB-RANGO-CUIT-DESDE(PAR-SUBINDICE).
+        MOVE PAR-CUIT-HASTA TO TAB-RANGO-CUIT-HASTA(PAR-SUBINDICE).
+        IF PAR-FECHA-DESDE EQUAL 0 AND PAR-FECHA-HASTA EQUAL 0
+            MOVE 00000000 TO TAB-RANGO-FECHA-DESDE(PAR-SUBINDICE)
+            MOVE 99999999 TO TAB-RANGO-FECHA-HASTA(PAR-SUBINDICE)
+        ELSE
+            MOVE PAR-FECHA-DESDE TO TAB-RANGO-FECHA-DESDE(PAR-SUBINDICE)
+            MOVE PAR-FECHA-HASTA TO TAB-RANGO-FECHA-HASTA(PAR-SUBINDICE)
+        END-IF.
+        ADD 1 TO PAR-SUBINDICE.
+        PERFORM 0200-LEER-PARAMETROS.
+
       *****************************************************
       *****************************************************
        0300-LEER-MAE-TIMES.
         READ MAE-TIMES RECORD.
+        IF NOT EOF-TIM
+            PERFORM 0350-VERIFICAR-RANGO-CUIT
+        END-IF.
+
+      *****************************************************
+      *****************************************************
+       0350-VERIFICAR-RANGO-CUIT.
+        MOVE "NO" TO CUIT-EN-RANGO-SW.
+        MOVE TIM-FECHA TO AUX-FECHA-FILTRO.
+        SET RANGO-INDICE TO 1.
+        SEARCH TAB-RANGOS
+            AT END CONTINUE
+            WHEN TAB-RANGO-CUIT-DESDE(RANGO-INDICE) <= TIM-CUIT
+             AND TIM-CUIT <= TAB-RANGO-CUIT-HASTA(RANGO-INDICE)
+             AND TAB-RANGO-FECHA-DESDE(RANGO-INDICE) <= AUX-FECHA-FILTRO
+             AND AUX-FECHA-FILTRO <= TAB-RANGO-FECHA-HASTA(RANGO-INDICE)
+                MOVE "SI" TO CUIT-EN-RANGO-SW
+        END-SEARCH.
 
       *****************************************************
       *****************************************************
@@ -299,7 +434,6 @@
         CLOSE MAE-TIMES.
         CLOSE PROFESORES.
         CLOSE TARIFAS.
-        CLOSE PARAMETROS.
       *****************************************************
       *****************************************************
        0600-BUSCAR-PROFESOR.
@@ -320,44 +454,66 @@
         MOVE TIM-CUIT TO REG-RELEASE-SUC-CUIT.
         MOVE TIM-NUMERO TO REG-RELEASE-PROF-NUMERO.
         MOVE TIM-FECHA TO REG-RELEASE-TIM-FECHA.
+        MOVE TIM-TIP-CLASE TO REG-RELEASE-TIP-CLASE.
         PERFORM 0900-BUSCAR-TARIFAS.
         COMPUTE REG-RELEASE-IMPORTE = TIM-HORAS * AUX-TARIFA.   
-        RELEASE REG-ORDENADO FROM REG-RELEASE.  
+        RELEASE REG-ORDENADO FROM REG-RELEASE.
         DISPLAY "REGISTRO ORDENADO:"REG-ORDENADO.
-        MOVE 0 TO TIM-CUIT.
-        PERFORM 0300-LEER-MAE-TIMES UNTIL EOF-TIM OR 
-       (PAR-CUIT-HASTA >= TIM-CUIT AND TIM-CUIT >= PAR-CUIT-DESDE).
+        MOVE "NO" TO CUIT-EN-RANGO-SW.
+        PERFORM 0300-LEER-MAE-TIMES UNTIL EOF-TIM OR CUIT-EN-RANGO.
 
       
       *****************************************************
       *****************************************************
        0800-BUSCAR-SUCURSAL.
-        CALL "SUBPROGRAMA" USING TIM-CUIT,REG-RELEASE-SUC-RAZON.
+        MOVE 1 TO SUC-INDICE.
+        SEARCH TAB-SUCURSALES
+            AT END
+                MOVE SPACES TO REG-RELEASE-SUC-RAZON
+                MOVE SPACES TO REG-RELEASE-SUC-DIRE
+                MOVE SPACES TO REG-RELEASE-SUC-TEL
+                DISPLAY "NO SE ENCONTRO SUCURSAL PARA EL CUIT:" TIM-CUIT
+            WHEN TAB-SUC-CUIT(SUC-INDICE) EQUAL TIM-CUIT
+                MOVE TAB-SUC-RAZON(SUC-INDICE) TO REG-RELEASE-SUC-RAZON
+                MOVE TAB-SUC-DIRE(SUC-INDICE) TO REG-RELEASE-SUC-DIRE
+                MOVE TAB-SUC-TEL(SUC-INDICE) TO REG-RELEASE-SUC-TEL
+        END-SEARCH.
         DISPLAY "RESULTADO RAZON:" REG-RELEASE-SUC-RAZON.
-       
+
       *****************************************************
       *****************************************************
        0900-BUSCAR-TARIFAS.
-      * MOVE TIM-TIP-CLASE TO TAR-TIP-CLASE.
-      *  MOVE TIM-FECHA TO TAR-VIG-DES.        
-        MOVE 0 TO TAR-TIP-CLASE.
+        MOVE "NO" TO TARIFA-ENCONTRADA-SW.
+        MOVE 0 TO AUX-TARIFA.
+        MOVE TIM-FECHA TO AUX-FECHA-COMP.
+        MOVE TIM-TIP-CLASE TO TAR-TIP-CLASE.
+        MOVE 0 TO TAR-VIG-DES.
         DISPLAY "TARIFA DE CLASE A BUSCAR:" TIM-TIP-CLASE
+         " VIGENTE AL " AUX-FECHA-COMP.
         OPEN INPUT TARIFAS.
-        PERFORM 7000-LEER-TARIFAS UNTIL TIM-TIP-CLASE 
-         EQUAL TAR-TIP-CLASE.
-        PERFORM UNTIL TAR-TIP-CLASE NOT EQUAL TIM-TIP-CLASE OR EOF-TAR
-         MOVE TAR-TARIFA TO AUX-TARIFA
-         PERFORM 7000-LEER-TARIFAS
-         DISPLAY "VALOR A COMPARAR:" TAR-TIP-CLASE
-        END-PERFORM.
-        DISPLAY "LA TARIFA ES:" AUX-TARIFA. 
+        START TARIFAS KEY IS NOT LESS THAN TAR-CLAVE
+            INVALID KEY MOVE "10" TO TAR-ESTADO.
+        IF OK-TAR THEN
+            PERFORM 7000-LEER-TARIFAS
+            PERFORM 0910-EVALUAR-TARIFA
+                UNTIL EOF-TAR
+                OR TAR-TIP-CLASE NOT EQUAL TIM-TIP-CLASE
+                OR TAR-VIG-DES > AUX-FECHA-COMP
+        END-IF.
+        IF TARIFA-VIGENTE THEN
+            DISPLAY "LA TARIFA ES:" AUX-TARIFA
+        ELSE
+            DISPLAY "NO SE ENCONTRO TARIFA VIGENTE PARA LA CLASE:"
+             TIM-TIP-CLASE.
         CLOSE TARIFAS.
-      * IF OK-TAR THEN
-      *     MOVE TAR-TARIFA TO AUX-TARIFA
-      *     DISPLAY "SE ENCONTRARON TARIFAS"
-      *  ELSE
-      *     DISPLAY "NO SE ENCONTRARON TARIFAS".
-       
+
+      *****************************************************
+      *****************************************************
+       0910-EVALUAR-TARIFA.
+        MOVE TAR-TARIFA TO AUX-TARIFA.
+        MOVE "SI" TO TARIFA-ENCONTRADA-SW.
+        PERFORM 7000-LEER-TARIFAS.
+
       *****************************************************
       *****************************************************
        7000-LEER-TARIFAS.
@@ -367,6 +523,8 @@
       *****************************************************
        1000-INICIO-SALIDA.
         OPEN OUTPUT LISTADOTP2.
+        OPEN OUTPUT LISTADOTP2-CSV.
+        WRITE LINEA-CSV FROM ENCABEZADO-CSV.
       *****************************************************
       *****************************************************
        1100-LEER-ORDENADO.
@@ -388,13 +546,18 @@
       *****************************************************
       *****************************************************
        1300-PROCESAR-ORDENADO.
-        MOVE 1 TO LINEA-A-ESCRIBIR.      
+        MOVE 1 TO LINEA-A-ESCRIBIR.
         MOVE ORD-SUC-RAZON TO MOSTRAR-SUC-RAZON.
         MOVE ORD-SUC-CUIT TO MOSTRAR-SUC-CUIT.
+        MOVE ORD-SUC-DIRE TO MOSTRAR-SUC-DIRE.
+        MOVE ORD-SUC-TEL TO MOSTRAR-SUC-TEL.
         MOVE ORD-SUC-CUIT TO ANTERIOR-CUIT.
-        WRITE LINEA-LISTADO FROM MOSTRAR-DATOS-SUCURSAL.
+        WRITE LINEA-LISTADO FROM PRIMER-LINEA-SUCURSAL.
+        WRITE LINEA-LISTADO FROM SEGUNDA-LINEA-SUCURSAL.
+        WRITE LINEA-LISTADO FROM TERCERA-LINEA-SUCURSAL.
+        WRITE LINEA-LISTADO FROM CUARTA-LINEA-SUCURSAL.
         WRITE LINEA-LISTADO FROM LINEA-EN-BLANCO.
-        ADD 3 TO LINEA-A-ESCRIBIR.       
+        ADD 5 TO LINEA-A-ESCRIBIR.
         PERFORM 1400-PROCESAR-POR-CUIT UNTIL EOF-ARCHIVO-ORDENADO OR
                 ANTERIOR-CUIT NOT EQUAL ORD-SUC-CUIT.
         IF LINEA-A-ESCRIBIR > 60 THEN PERFORM 1500-SALTO-DE-PAGINA.
@@ -444,6 +607,15 @@
         IF LINEA-A-ESCRIBIR > 60 THEN PERFORM 1500-SALTO-DE-PAGINA.
         WRITE LINEA-LISTADO FROM DATOS-TABLA.
         ADD 1 TO LINEA-A-ESCRIBIR.
+        MOVE ORD-PROF-NUMERO TO CSV-PROFESOR.
+        MOVE ORD-TIM-FECHA-DIA TO CSV-DIA.
+        MOVE ORD-TIM-FECHA-MES TO CSV-MES.
+        MOVE ORD-TIM-FECHA-ANIO TO CSV-ANIO.
+        MOVE ORD-SUC-CUIT TO CSV-CUIT.
+        MOVE ORD-TIP-CLASE TO CSV-TIPO-CLASE.
+        MOVE ORD-HORAS TO CSV-HORAS.
+        MOVE ORD-IMPORTE TO CSV-IMPORTE.
+        WRITE LINEA-CSV FROM DATOS-CSV.
         ADD ORD-HORAS TO HORAS-FECHA.
         ADD ORD-IMPORTE TO IMPORTE-FECHA.
         PERFORM 1100-LEER-ORDENADO.
@@ -451,3 +623,4 @@
       *****************************************************
        1700-FIN-SALIDA.
            CLOSE LISTADOTP2.
+           CLOSE LISTADOTP2-CSV.
