@@ -1,26 +1,25 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. TP.
-        
+
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES.
         DECIMAL-POINT IS COMMA.
-        
+
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-          
-            SELECT NOV-TIMES1     ASSIGN TO DISK
-                               	  ORGANIZATION IS LINE SEQUENTIAL
-                                  FILE STATUS IS NOV-TIMES1-ESTADO.
-        
-            SELECT NOV-TIMES2     ASSIGN TO DISK
-                                  ORGANIZATION IS LINE SEQUENTIAL
-                                  FILE STATUS IS NOV-TIMES2-ESTADO.
-        
-            SELECT NOV-TIMES3     ASSIGN TO DISK
+
+            SELECT NOV-TIMES-FUENTES ASSIGN TO DISK
                                   ORGANIZATION IS LINE SEQUENTIAL
-                                  FILE STATUS IS NOV-TIMES3-ESTADO.
-                                   
+                                  FILE STATUS IS FUENTES-ESTADO.
+
+            SELECT NOV-TIMES      ASSIGN TO NOV-TIMES-FILENAME
+                               	  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS NOV-TIMES-ESTADO.
+
+            SELECT ARCHIVO-NOV-ORDENADO ASSIGN TO DISK
+                                  FILE STATUS IS ORD-ESTADO.
+
             SELECT PROFESORES     ASSIGN TO DISK
                                   ORGANIZATION IS LINE SEQUENTIAL
                                   FILE STATUS IS PROF-ESTADO.
@@ -32,18 +31,80 @@
             SELECT TIPOS_CLASE    ASSIGN TO DISK
                                   ORGANIZATION IS LINE SEQUENTIAL
                                   FILE STATUS IS TIPOS_CLASE-ESTADO.
-        
+
             SELECT MAE-TIMES ASSIGN TO PRINTER "Times.dat".
             SELECT LISTADO ASSIGN TO PRINTER "Listado.dat".
-        
+            SELECT EXCEPCIONES ASSIGN TO PRINTER "Excepciones.dat".
+            SELECT RECONCILIACION ASSIGN TO PRINTER "Reconciliacion.dat".
+            SELECT LISTADO-CSV ASSIGN TO PRINTER "Listado.csv".
+            SELECT RESUMEN-TIPOS ASSIGN TO PRINTER
+                                  "ResumenTipos.dat".
+            SELECT CONTROL-TOTALES ASSIGN TO PRINTER
+                                  "ControlTotales.dat".
+            SELECT DIRECTORIO ASSIGN TO PRINTER "Directorio.dat".
+
+      * CHECKPOINT-TP guarda, por cada archivo de novedades, la
+      * cantidad de registros ya fusionados en corridas anteriores.
+      * El nuevo valor de cada fuente se calcula en memoria a medida
+      * que CARGA-NOVEDADES la procesa (0330-ACTUALIZAR-CHECKPOINT),
+      * pero NO se graba a disco hasta que EMISION-LISTADO termina de
+      * escribir Times.dat y los reportes (2950-CONFIRMAR-CHECKPOINT):
+      * el SORT ejecuta el INPUT PROCEDURE completo antes de arrancar
+      * el OUTPUT PROCEDURE, asi que grabar el checkpoint durante la
+      * carga dejaria en disco un estado "fusionado" antes de que un
+      * solo registro llegue a Times.dat. Si el archivo existe y trae
+      * registros al arrancar, la corrida pasa a modo restart: los
+      * registros ya contabilizados de cada fuente se saltean y
+      * Times.dat se abre en modo agregado en vez de reconstruirse
+      * desde cero (ver 0100-INICIO-CARGA y 1000-INICIO-EMISION).
+      * Para forzar una corrida completa alcanza con archivar o
+      * vaciar CheckpointTP.dat antes de ejecutar TP.
+      * NOTA: por esto mismo, corregir datos ya fusionados no es
+      * cuestion de reprocesar el archivo de origen con otro nombre
+      * (ver 0300-PROCESAR-FUENTE): Times.dat es secuencial y no
+      * reemplaza registros ya escritos bajo un nombre de fuente
+      * distinto, con lo que quedarian los datos viejos y los
+      * corregidos juntos. La unica forma segura de corregir una
+      * fuente ya fusionada es vaciar CheckpointTP.dat y volver a
+      * correr TP completo, con el archivo de origen ya corregido
+      * bajo su mismo nombre, para que Times.dat se reconstruya desde
+      * cero en 1000-INICIO-EMISION.
+            SELECT CHECKPOINT-TP ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS CHK-ESTADO.
+
         DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
 
         FILE SECTION.
-        
+
         FD LISTADO     LABEL RECORD OMITTED.
-        01 LINEA-LISTADO PIC X(87).
-        
+        01 LINEA-LISTADO PIC X(92).
+
+        FD EXCEPCIONES LABEL RECORD OMITTED.
+        01 LINEA-EXCEPCIONES PIC X(80).
+
+        FD RECONCILIACION LABEL RECORD OMITTED.
+        01 LINEA-RECONCILIACION PIC X(80).
+
+        FD LISTADO-CSV LABEL RECORD OMITTED.
+        01 LINEA-CSV PIC X(80).
+
+        FD RESUMEN-TIPOS LABEL RECORD OMITTED.
+        01 LINEA-RESUMEN-TIPOS PIC X(80).
+
+        FD CONTROL-TOTALES LABEL RECORD OMITTED.
+        01 LINEA-CONTROL-TOTALES PIC X(80).
+
+        FD DIRECTORIO LABEL RECORD OMITTED.
+        01 LINEA-DIRECTORIO PIC X(80).
+
+        FD CHECKPOINT-TP LABEL RECORD IS STANDARD
+                         VALUE OF FILE-ID IS "CheckpointTP.dat".
+        01 REG-CHECKPOINT.
+            03 CHK-FUENTE          PIC X(30).
+            03 CHK-REGISTROS       PIC 9(9).
+
         FD MAE-TIMES     LABEL RECORD OMITTED.
         01 REG-MAE-TIMES.
             03 MAE-TIMES-NUMERO       PIC X(5).
@@ -55,44 +116,32 @@
             03 MAE-TIMES-TIPO-CLASE   PIC X(4).
             03 MAE-TIMES-HORAS        PIC 9(2)V99.
 
-             
-        FD NOV-TIMES1     LABEL RECORD IS STANDARD
-                         VALUE OF FILE-ID IS "NovTimes1.dat".
-        01 REG-NOV-TIMES1.
-            03 NOV-TIMES1-NUMERO       PIC X(5).
-            03 NOV-TIMES1-FECHA.
-                05 NOV-TIMES1-ANIO     PIC 9(4).
-                05 NOV-TIMES1-MES      PIC 9(2).
-                05 NOV-TIMES1-DIA      PIC 9(2).
-            03 NOV-TIMES1-SUCURSAL     PIC X(3).
-            03 NOV-TIMES1-TIPO-CLASE   PIC X(4).
-            03 NOV-TIMES1-HORAS        PIC 9(2)V99.
-                
-        FD NOV-TIMES2     LABEL RECORD IS STANDARD
-                          VALUE OF FILE-ID IS "NovTimes2.dat".
-        01 REG-NOV-TIMES2.
-            03 NOV-TIMES2-NUMERO      PIC X(5).
-            03 NOV-TIMES2-FECHA.
-                05 NOV-TIMES2-ANIO    PIC 9(4).
-                05 NOV-TIMES2-MES     PIC 9(2).
-                05 NOV-TIMES2-DIA     PIC 9(2).
-            03 NOV-TIMES2-SUCURSAL    PIC X(3).
-            03 NOV-TIMES2-TIPO-CLASE  PIC X(4).
-            03 NOV-TIMES2-HORAS       PIC 9(2)V99.
-                
-        FD NOV-TIMES3     LABEL RECORD IS STANDARD
-                          VALUE OF FILE-ID IS "NovTimes3.dat".
-        01 REG-NOV-TIMES3.
-            03 NOV-TIMES3-NUMERO      PIC X(5).
-            03 NOV-TIMES3-FECHA.
-                05 NOV-TIMES3-ANIO    PIC 9(4).
-                05 NOV-TIMES3-MES     PIC 9(2).
-                05 NOV-TIMES3-DIA     PIC 9(2).
-            03 NOV-TIMES3-SUCURSAL    PIC X(3).
-            03 NOV-TIMES3-TIPO-CLASE   PIC X(4).
-            03 NOV-TIMES3-HORAS        PIC 9(2)V99.    
-       
+        FD NOV-TIMES-FUENTES LABEL RECORD IS STANDARD
+                         VALUE OF FILE-ID IS "NovTimesFuentes.dat".
+        01 REG-NOV-TIMES-FUENTES.
+            03 FUENTE-NOMBRE           PIC X(30).
+
+        FD NOV-TIMES      LABEL RECORD IS STANDARD.
+        01 REG-NOV-TIMES.
+            03 NOV-TIMES-NUMERO       PIC X(5).
+            03 NOV-TIMES-FECHA.
+                05 NOV-TIMES-ANIO     PIC 9(4).
+                05 NOV-TIMES-MES      PIC 9(2).
+                05 NOV-TIMES-DIA      PIC 9(2).
+            03 NOV-TIMES-SUCURSAL     PIC X(3).
+            03 NOV-TIMES-TIPO-CLASE   PIC X(4).
+            03 NOV-TIMES-HORAS        PIC 9(2)V99.
 
+        SD ARCHIVO-NOV-ORDENADO DATA RECORD IS REG-ORDENADO.
+        01 REG-ORDENADO.
+            03 ORD-NUMERO             PIC X(5).
+            03 ORD-FECHA.
+                05 ORD-ANIO           PIC 9(4).
+                05 ORD-MES            PIC 9(2).
+                05 ORD-DIA            PIC 9(2).
+            03 ORD-SUCURSAL           PIC X(3).
+            03 ORD-TIPO-CLASE         PIC X(4).
+            03 ORD-HORAS              PIC 9(2)V99.
 
         FD PROFESORES     LABEL RECORD IS STANDARD
                           VALUE OF FILE-ID IS "Profesores.dat".
@@ -113,54 +162,63 @@
             03 SUC-TEL            PIC X(20).
             03 SUC-CUIT           PIC 9(11).
 
-     
+
         FD TIPOS_CLASE    LABEL RECORD IS STANDARD
                           VALUE OF FILE-ID IS "TiposClase.dat".
         01 REG-TIPOS_CLASE.
            03 TIP-TIP_CLASE       PIC X(4).
            03 TIP-DESC            PIC X(20).
-           03 TIP-TARIFA          PIC 9(5)V99.  
+           03 TIP-TARIFA          PIC 9(5)V99.
 
 
-        WORKING-STORAGE SECTION.        
-        77 NOV-TIMES1-ESTADO PIC XX.
-        77 NOV-TIMES2-ESTADO PIC XX.
-        77 NOV-TIMES3-ESTADO PIC XX.
+        WORKING-STORAGE SECTION.
+        77 FUENTES-ESTADO PIC XX.
+        77 NOV-TIMES-ESTADO PIC XX.
+        77 ORD-ESTADO PIC XX.
         77 PROF-ESTADO PIC XX.
-        77 SUCURSALES-ESTADO PIC XX.        
-        77 TIPOS_CLASE-ESTADO PIC XX.      
-        77 EOF-NOVTIMES1 PIC XX VALUE "NO".
-            88 EOF-NOV-TIMES1 VALUE "SI".
-        77 EOF-NOVTIMES2 PIC XX VALUE "NO".
-            88 EOF-NOV-TIMES2 VALUE "SI".
-        77 EOF-NOVTIMES3 PIC XX VALUE "NO".
-            88 EOF-NOV-TIMES3 VALUE "SI".    
+        77 SUCURSALES-ESTADO PIC XX.
+        77 TIPOS_CLASE-ESTADO PIC XX.
+        77 EOF-FUENTES-SW PIC XX VALUE "NO".
+            88 EOF-FUENTES VALUE "SI".
+        77 EOF-NOV-TIMES-SW PIC XX VALUE "NO".
+            88 EOF-NOV-TIMES VALUE "SI".
+        77 EOF-ORD-SW PIC XX VALUE "NO".
+            88 EOF-ORDENADO VALUE "SI".
         77 EOF-PROF PIC XX VALUE "NO".
-            88 EOF-PROFESORES VALUE "SI".    
-        77 EOF-MAE-TIMES PIC XX VALUE "NO".
-            88 EOF-MAE-TIMES VALUE "SI".
+            88 EOF-PROFESORES VALUE "SI".
         77 EOF-SUC PIC XX VALUE "NO".
             88 EOF-SUCURSALES VALUE "NO".
         77 EOF-CLASES PIC XX VALUE "NO".
             88 EOF-TIPOS_CLASE VALUE "SI".
-            
-            
-        01 CLAVE-NOV-TIMES1.
-            03 CLAVE-NOV-TIMES1-NUMERO   PIC X(5).
-            03 CLAVE-NOV-TIMES1-FECHA    PIC 9(8).
-            03 CLAVE-NOV-TIMES1-SUCURSAL PIC X(3).
-        01 CLAVE-NOV-TIMES2.
-            03 CLAVE-NOV-TIMES2-NUMERO   PIC X(5).
-            03 CLAVE-NOV-TIMES2-FECHA    PIC 9(8).
-            03 CLAVE-NOV-TIMES2-SUCURSAL PIC X(3).
-        01 CLAVE-NOV-TIMES3.
-            03 CLAVE-NOV-TIMES3-NUMERO   PIC X(5).
-            03 CLAVE-NOV-TIMES3-FECHA    PIC 9(8).
-            03 CLAVE-NOV-TIMES3-SUCURSAL PIC X(3).
-        01 MENOR-CLAVE.
-            03 MENOR-CLAVE-NUMERO        PIC X(5).
-            03 MENOR-CLAVE-FECHA         PIC 9(8).
-            03 MENOR-CLAVE-SUCURSAL      PIC X(3).
+        77 CLASE-NO-ENCONTRADA-SW PIC XX VALUE "NO".
+            88 CLASE-NO-ENCONTRADA VALUE "SI".
+
+        77 NOV-TIMES-FILENAME PIC X(30) VALUE SPACES.
+
+        77 PROF-SUBINDICE PIC 9(4) VALUE 1.
+        77 ORFANO-SUBINDICE PIC 9(3) VALUE 1.
+
+        77 CHK-ESTADO PIC XX.
+        77 EOF-CHK-SW PIC XX VALUE "NO".
+            88 EOF-CHECKPOINT VALUE "SI".
+        77 MODO-RESTART-SW PIC X(3) VALUE "NO ".
+            88 MODO-RESTART VALUE "SI ".
+        77 CHK-SUBINDICE PIC 9(3) VALUE 1.
+        77 REGISTROS-YA-PROCESADOS PIC 9(9) VALUE 0.
+        77 CONTADOR-REGISTROS-FUENTE PIC 9(9) VALUE 0.
+
+        77 CANT-TIPOS-CLASE PIC 9(2) VALUE 0.
+        77 CANT-SUCURSALES-CARGADAS PIC 9(3) VALUE 0.
+        77 SUBINDICE-RESUMEN PIC 9(2) VALUE 1.
+
+        77 CTL-SUBINDICE PIC 9(3) VALUE 1.
+        77 TOTAL-REGISTROS-LEIDOS PIC 9(7) VALUE 0.
+        77 TOTAL-HORAS-LEIDAS PIC 9(5)V99 VALUE 0.
+        77 TOTAL-REGISTROS-OMITIDOS PIC 9(7) VALUE 0.
+        77 TOTAL-HORAS-OMITIDAS PIC 9(5)V99 VALUE 0.
+        77 TOTAL-REGISTROS-A-CONTRASTAR PIC 9(7) VALUE 0.
+        77 TOTAL-HORAS-A-CONTRASTAR PIC 9(5)V99 VALUE 0.
+        77 TOTAL-REGISTROS-ESCRITOS PIC 9(7) VALUE 0.
 
         01 LINEA-A-ESCRIBIR PIC 9(2) VALUE 1.
         01 HORAS-TOTALES PIC 9(4)V99.
@@ -170,7 +228,7 @@
         01 FECHA-ANTERIOR PIC 9(8) VALUE 00000000.
         01 IMPORTE PIC 9(7)V99 VALUE 0.
         01 IMPORTE-FECHA PIC 9(8)V99 VALUE 0.
-        01 IMPORTE-PROFESOR PIC 9(9)V99 VALUE 0. 
+        01 IMPORTE-PROFESOR PIC 9(9)V99 VALUE 0.
         01 IMPORTE-TOTAL PIC 9(10)V99 VALUE 0.
         01 AUX-TARIFA PIC 9(5)V99.
         01  WS-CURRENT-DATE-FIELDS.
@@ -200,7 +258,27 @@
                03 TAB-TIP-TIP-CLASE PIC X(4).
                03 TAB-TIP-DESC PIC X(20).
                03 TAB-TIP-TARIFA PIC 9(5)V99.
-    
+               03 TAB-TIP-HORAS-ACUM PIC 9(6)V99.
+               03 TAB-TIP-IMPORTE-ACUM PIC 9(9)V99.
+       01 TABLA-PROFESORES-CONOCIDOS.
+           02 TAB-PROFESORES OCCURS 500 TIMES INDEXED BY PROF-INDICE.
+               03 TAB-PROF-NUMERO PIC X(5).
+               03 TAB-PROF-NOMBRE PIC X(25).
+               03 TAB-PROF-DIRE PIC X(20).
+               03 TAB-PROF-TEL PIC X(20).
+       01 TABLA-ORFANOS-INFORMADOS.
+           02 TAB-ORFANOS OCCURS 200 TIMES INDEXED BY ORFANO-INDICE.
+               03 TAB-ORFANO-NUMERO PIC X(5).
+       01 TABLA-CHECKPOINT.
+           02 TAB-CHECKPOINT OCCURS 200 TIMES INDEXED BY CHK-INDICE.
+               03 TAB-CHK-FUENTE PIC X(30).
+               03 TAB-CHK-REGISTROS PIC 9(9).
+       01 TABLA-CONTROL-FUENTES.
+           02 TAB-CONTROL-FUENTE OCCURS 200 TIMES INDEXED BY CTL-INDICE.
+               03 TAB-CTL-FUENTE PIC X(30).
+               03 TAB-CTL-REGISTROS PIC 9(7).
+               03 TAB-CTL-HORAS PIC 9(5)V99.
+
        01 ENCABEZADO.
           03 FILLER PIC X VALUE SPACES.
           03 DIA PIC 99.
@@ -222,21 +300,21 @@
           03 MOSTRAR-NOMBRE-PROFESOR PIC X(25).
           03 FILLER PIC X(25) VALUE SPACES.
        01 ENCABEZADO-TABLA.
-          03 FILLER PIC X(25) VALUE ' FECHA         SUCURSAL  '.
-          03 FILLER PIC X(31) VALUE '  TIPO DE CLASE          TARIFA'.
-          03 FILLER PIC X(24) VALUE '       HORAS     IMPORTE'.
+          03 FILLER PIC X(39) VALUE ' FECHA         SUCURSAL/RAZON'.
+          03 FILLER PIC X(35) VALUE '   TIPO DE CLASE          TARIFA'.
+          03 FILLER PIC X(16) VALUE '  HORAS  IMPORTE'.
        01 LINEA-HORIZONTAL.
-          03 FILLER PIC X(80) VALUE ALL "_". 
+          03 FILLER PIC X(80) VALUE ALL "_".
        01 DATOS-TABLA.
           03 MOSTRAR-FECHA.
              05 MOSTRAR-DIA PIC 99.
              05 FILLER PIC X VALUE '/'.
              05 MOSTRAR-MES PIC 99.
              05 FILLER PIC X VALUE '/'.
-             05 MOSTRAR-ANIO PIC 9(4).        
-          03 FILLER PIC X(5) VALUE SPACES.
-          03 MOSTRAR-SUCURSAL PIC X(3).
-          03 FILLER PIC X(10) VALUE SPACES.
+             05 MOSTRAR-ANIO PIC 9(4).
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 MOSTRAR-SUCURSAL PIC X(25).
+          03 FILLER PIC X(2) VALUE SPACES.
           03 MOSTRAR-TIPO-DE-CLASE PIC X(20).
           03 FILLER PIC X(1) VALUE SPACES.
           03 MOSTRAR-TARIFA PIC ZZZZ9,99.
@@ -259,157 +337,604 @@
        01 LINEA-TOTAL-GRAL.
            03 FILLER PIC X(14) VALUE 'TOTAL GENERAL:'.
            03 FILLER PIC X(53) VALUE SPACES.
-           03 MOSTRAR-TOTAL-GENERAL PIC ZZZZZZZ9,99.           
+           03 MOSTRAR-TOTAL-GENERAL PIC ZZZZZZZ9,99.
+       01 ENCABEZADO-EXCEPCIONES.
+           03 FILLER PIC X(5) VALUE 'PROF.'.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE '  FECHA   '.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(3) VALUE 'SUC'.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(4) VALUE 'CLAS'.
+           03 FILLER PIC X(49) VALUE ' <- CLASE NO ENCONTRADA'.
+       01 DATOS-EXCEPCION.
+           03 EXC-PROFESOR PIC X(5).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 EXC-FECHA.
+              05 EXC-DIA PIC 99.
+              05 FILLER PIC X VALUE '/'.
+              05 EXC-MES PIC 99.
+              05 FILLER PIC X VALUE '/'.
+              05 EXC-ANIO PIC 9(4).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 EXC-SUCURSAL PIC X(3).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 EXC-TIPO-CLASE PIC X(4).
+           03 FILLER PIC X(49) VALUE SPACES.
+       01 ENCABEZADO-RECONCILIACION.
+           03 FILLER PIC X(12) VALUE 'PROFESOR NO '.
+           03 FILLER PIC X(20) VALUE 'DADO DE ALTA        '.
+           03 FILLER PIC X(48) VALUE SPACES.
+       01 DATOS-RECONCILIACION.
+           03 REC-PROFESOR PIC X(5).
+           03 FILLER PIC X(5) VALUE SPACES.
+           03 FILLER PIC X(19) VALUE 'PRIMERA APARICION: '.
+           03 REC-FUENTE PIC X(30).
+           03 FILLER PIC X(21) VALUE SPACES.
+       01 ENCABEZADO-CSV.
+           03 FILLER PIC X(48)
+               VALUE 'PROFESOR;FECHA;SUCURSAL;TIPO_CLASE;HORAS;IMPORTE'.
+           03 FILLER PIC X(32) VALUE SPACES.
+       01 DATOS-CSV.
+           03 CSV-PROFESOR PIC X(5).
+           03 FILLER PIC X VALUE ';'.
+           03 CSV-DIA PIC 99.
+           03 FILLER PIC X VALUE '/'.
+           03 CSV-MES PIC 99.
+           03 FILLER PIC X VALUE '/'.
+           03 CSV-ANIO PIC 9(4).
+           03 FILLER PIC X VALUE ';'.
+           03 CSV-SUCURSAL PIC X(3).
+           03 FILLER PIC X VALUE ';'.
+           03 CSV-TIPO-CLASE PIC X(4).
+           03 FILLER PIC X VALUE ';'.
+           03 CSV-HORAS PIC Z9,99.
+           03 FILLER PIC X VALUE ';'.
+           03 CSV-IMPORTE PIC ZZZZZZ9,99.
+           03 FILLER PIC X(38) VALUE SPACES.
+
+       01 ENCABEZADO-RESUMEN-TIPOS.
+           03 FILLER PIC X(26) VALUE 'RESUMEN POR TIPO DE CLASE'.
+           03 FILLER PIC X(54) VALUE SPACES.
+       01 ENCABEZADO-RESUMEN-TIPOS-TABLA.
+           03 FILLER PIC X(6) VALUE 'CLASE '.
+           03 FILLER PIC X(22) VALUE 'DESCRIPCION           '.
+           03 FILLER PIC X(11) VALUE '      HORAS'.
+           03 FILLER PIC X(14) VALUE '       IMPORTE'.
+           03 FILLER PIC X(27) VALUE SPACES.
+       01 DATOS-RESUMEN-TIPOS.
+           03 RES-TIP-CLASE PIC X(4).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 RES-TIP-DESC PIC X(20).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 RES-TIP-HORAS PIC ZZZZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 RES-TIP-IMPORTE PIC ZZZZZZZZ9,99.
+           03 FILLER PIC X(29) VALUE SPACES.
+
+       01 ENCABEZADO-CONTROL-TOTALES.
+           03 FILLER PIC X(29) VALUE 'CONTROL DE TOTALES DE FUSION'.
+           03 FILLER PIC X(51) VALUE SPACES.
+       01 ENCABEZADO-CONTROL-TABLA.
+           03 FILLER PIC X(30) VALUE 'ARCHIVO DE NOVEDADES          '.
+           03 FILLER PIC X(14) VALUE '     REGISTROS'.
+           03 FILLER PIC X(11) VALUE '      HORAS'.
+           03 FILLER PIC X(25) VALUE SPACES.
+       01 DATOS-CONTROL-FUENTE.
+           03 CTL-NOMBRE-FUENTE PIC X(30).
+           03 CTL-REGISTROS PIC ZZZZZZ9.
+           03 FILLER PIC X(7) VALUE SPACES.
+           03 CTL-HORAS PIC ZZZZ9,99.
+           03 FILLER PIC X(28) VALUE SPACES.
+       01 LINEA-CONTROL-COMPARACION.
+           03 CTL-ETIQUETA PIC X(30).
+           03 CTL-COMP-REGISTROS PIC ZZZZZZ9.
+           03 FILLER PIC X(7) VALUE SPACES.
+           03 CTL-COMP-HORAS PIC ZZZZ9,99.
+           03 FILLER PIC X(28) VALUE SPACES.
+
+       01 ENCABEZADO-DIRECTORIO-PROF.
+           03 FILLER PIC X(25) VALUE 'DIRECTORIO DE PROFESORES'.
+           03 FILLER PIC X(55) VALUE SPACES.
+       01 ENCABEZADO-DIRECTORIO-SUC.
+           03 FILLER PIC X(25) VALUE 'DIRECTORIO DE SUCURSALES'.
+           03 FILLER PIC X(55) VALUE SPACES.
+       01 DATOS-DIRECTORIO-PROFESOR.
+           03 FILLER PIC X(10) VALUE 'PROFESOR: '.
+           03 DIR-PROF-NUMERO PIC X(5).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(8) VALUE 'NOMBRE: '.
+           03 DIR-PROF-NOMBRE PIC X(25).
+           03 FILLER PIC X(29) VALUE SPACES.
+       01 DATOS-DIRECTORIO-PROF-CONTACTO.
+           03 FILLER PIC X(11) VALUE 'DIRECCION: '.
+           03 DIR-PROF-DIRE PIC X(20).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE 'TELEFONO: '.
+           03 DIR-PROF-TEL PIC X(20).
+           03 FILLER PIC X(16) VALUE SPACES.
+       01 DATOS-DIRECTORIO-SUCURSAL.
+           03 FILLER PIC X(10) VALUE 'SUCURSAL: '.
+           03 DIR-SUC-CODIGO PIC X(3).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE 'RAZON: '.
+           03 DIR-SUC-RAZON PIC X(25).
+           03 FILLER PIC X(33) VALUE SPACES.
+       01 DATOS-DIRECTORIO-SUC-CONTACTO.
+           03 FILLER PIC X(11) VALUE 'DIRECCION: '.
+           03 DIR-SUC-DIRE PIC X(20).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE 'TELEFONO: '.
+           03 DIR-SUC-TEL PIC X(20).
+           03 FILLER PIC X(16) VALUE SPACES.
 
         PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       * COMIENZO.
-        
-        PERFORM 0100-INICIO.
-        PERFORM 0200-LEER-NOV-TIMES1. 
-        PERFORM 0300-LEER-NOV-TIMES2. 
-        PERFORM 0400-LEER-NOV-TIMES3.
-        PERFORM 0500-LEER-PROFESORES.
-        PERFORM 0600-LEER-SUCURSALES.
-        PERFORM 0700-LEER-TIPOS_CLASE.
-        PERFORM 0800-CARGAR-TABLAS.
-        MOVE 0 TO HORAS-TOTALES.
-        PERFORM 1900-MOSTRAR-ENCABEZADO.
-        PERFORM 1100-PROCESAR-ARCHIVOS UNTIL EOF-NOV-TIMES1
-        AND EOF-NOV-TIMES2 AND EOF-NOV-TIMES3.
-        MOVE  IMPORTE-TOTAL TO MOSTRAR-TOTAL-GENERAL.
-        WRITE LINEA-LISTADO FROM LINEA-TOTAL-GRAL.
-        PERFORM 1800-FIN.        
+      * La cantidad de archivos de novedades a fusionar ya no esta
+      * fija en tres: NOV-TIMES-FUENTES trae la lista de archivos a
+      * leer, uno por linea, y el SORT los homogeneiza en un unico
+      * flujo ordenado por profesor/fecha/sucursal antes de emitir
+      * el listado. Para dar de alta una sucursal nueva alcanza con
+      * agregar una linea a NovTimesFuentes.dat.
+
+        SORT ARCHIVO-NOV-ORDENADO
+             ON ASCENDING KEY ORD-NUMERO
+             ON ASCENDING KEY ORD-FECHA
+             ON ASCENDING KEY ORD-SUCURSAL
+             INPUT PROCEDURE IS CARGA-NOVEDADES
+             OUTPUT PROCEDURE IS EMISION-LISTADO.
         STOP RUN.
-        
-      *----------    PERFORM INICIO      -------------------------*
-      *-----------------------------------------------------------*
-        0100-INICIO.           
-            OPEN INPUT NOV-TIMES1.
-            OPEN INPUT NOV-TIMES2.
-            OPEN INPUT NOV-TIMES3.
+
+      *****************************************************
+      *****************************************************
+       CARGA-NOVEDADES SECTION.
+      *****************************************************
+      *****************************************************
+      * Antes de fusionar las novedades se lee Profesores.dat
+      * completo a una tabla en memoria: cada numero de profesor
+      * que aparezca en los archivos de novedades y no figure en
+      * esa tabla se deja asentado en el reporte de reconciliacion,
+      * para detectar altas de profesores pendientes antes de que
+      * el listado de facturacion se emita.
+       PERFORM 0100-INICIO-CARGA.
+       PERFORM 0200-LEER-FUENTE.
+       PERFORM 0300-PROCESAR-FUENTE UNTIL EOF-FUENTES.
+       PERFORM 0700-FIN-CARGA.
+
+      *****************************************************
+      *****************************************************
+       EMISION-LISTADO SECTION.
+      *****************************************************
+      *****************************************************
+       PERFORM 1000-INICIO-EMISION.
+       MOVE 0 TO HORAS-TOTALES.
+       PERFORM 1500-LEER-ORDENADO.
+       PERFORM 1900-MOSTRAR-ENCABEZADO.
+       PERFORM 1600-PROCESAR-POR-PROFESOR UNTIL EOF-ORDENADO.
+       MOVE  IMPORTE-TOTAL TO MOSTRAR-TOTAL-GENERAL.
+       WRITE LINEA-LISTADO FROM LINEA-TOTAL-GRAL.
+       PERFORM 2800-EMITIR-RESUMEN-TIPOS-CLASE.
+       PERFORM 2850-EMITIR-CONTROL-TOTALES.
+       PERFORM 2900-FIN-EMISION.
+       PERFORM 2950-CONFIRMAR-CHECKPOINT.
+
+      *****************************************************
+      *****************************************************
+       OTRA SECTION.
+      *****************************************************
+      *****************************************************
+        0100-INICIO-CARGA.
+            OPEN INPUT NOV-TIMES-FUENTES.
             OPEN INPUT PROFESORES.
-            OPEN INPUT SUCURSALES.
-            OPEN INPUT TIPOS_CLASE.
-            OPEN OUTPUT MAE-TIMES.
-            OPEN OUTPUT LISTADO.
+            PERFORM 0110-LEER-PROFESOR-CARGA.
+            PERFORM 0120-CARGAR-PROFESOR-CONOCIDO UNTIL EOF-PROFESORES.
+            CLOSE PROFESORES.
+            MOVE "NO" TO EOF-PROF.
+            OPEN OUTPUT RECONCILIACION.
+            WRITE LINEA-RECONCILIACION FROM ENCABEZADO-RECONCILIACION.
+            PERFORM 0130-VERIFICAR-CHECKPOINT.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-        0200-LEER-NOV-TIMES1.
-         READ NOV-TIMES1
-            AT END MOVE "SI" TO EOF-NOVTIMES1.
-         MOVE NOV-TIMES1-NUMERO TO CLAVE-NOV-TIMES1-NUMERO.
-         MOVE NOV-TIMES1-FECHA TO CLAVE-NOV-TIMES1-FECHA.
-         MOVE NOV-TIMES1-SUCURSAL TO CLAVE-NOV-TIMES1-SUCURSAL.
+        0110-LEER-PROFESOR-CARGA.
+         READ PROFESORES AT END MOVE "SI" TO EOF-PROF.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-        0300-LEER-NOV-TIMES2.
-         READ NOV-TIMES2
-            AT END MOVE "SI" TO EOF-NOVTIMES2.
-         MOVE NOV-TIMES2-NUMERO TO CLAVE-NOV-TIMES2-NUMERO.
-         MOVE NOV-TIMES2-FECHA TO CLAVE-NOV-TIMES2-FECHA.
-         MOVE NOV-TIMES2-SUCURSAL TO CLAVE-NOV-TIMES2-SUCURSAL.
+        0120-CARGAR-PROFESOR-CONOCIDO.
+         IF PROF-SUBINDICE > 500
+             DISPLAY 'TABLA-PROFESORES-CONOCIDOS LLENA - DEMASIADOS '
+             DISPLAY 'PROFESORES EN PROFESORES.DAT, AUMENTAR EL OCCURS'
+             STOP RUN
+         END-IF.
+         MOVE PROF-NUMERO TO TAB-PROF-NUMERO(PROF-SUBINDICE).
+         MOVE PROF-NOMBRE TO TAB-PROF-NOMBRE(PROF-SUBINDICE).
+         MOVE PROF-DIRE TO TAB-PROF-DIRE(PROF-SUBINDICE).
+         MOVE PROF-TEL TO TAB-PROF-TEL(PROF-SUBINDICE).
+         ADD 1 TO PROF-SUBINDICE.
+         PERFORM 0110-LEER-PROFESOR-CARGA.
 
       *-----------------------------------------------------------*
+      * 0130/0140: si CheckpointTP.dat ya existe y trae registros de
+      * una corrida anterior, esta pasa a ser una corrida de
+      * restart: los registros ya fusionados de cada fuente se
+      * saltean (ver 0500-PROCESAR-NOV-TIMES) y Times.dat se abre
+      * en modo agregado en 1000-INICIO-EMISION. El modo restart se
+      * decide por la cantidad de registros efectivamente cargados
+      * (CHK-SUBINDICE), no por el solo hecho de que el archivo
+      * exista: un CheckpointTP.dat vaciado (0 bytes) para forzar
+      * una corrida completa abre sin el estado "35" pero tampoco
+      * carga registros.
       *-----------------------------------------------------------*
-        0400-LEER-NOV-TIMES3.
-         READ NOV-TIMES3
-            AT END MOVE "SI" TO EOF-NOVTIMES3.      
-         MOVE NOV-TIMES3-NUMERO TO CLAVE-NOV-TIMES3-NUMERO.
-         MOVE NOV-TIMES3-FECHA TO CLAVE-NOV-TIMES3-FECHA.
-         MOVE NOV-TIMES3-SUCURSAL TO CLAVE-NOV-TIMES3-SUCURSAL.
+        0130-VERIFICAR-CHECKPOINT.
+         MOVE "NO " TO MODO-RESTART-SW.
+         OPEN INPUT CHECKPOINT-TP.
+         IF CHK-ESTADO NOT EQUAL "35"
+             PERFORM 0140-LEER-CHECKPOINT
+             PERFORM 0150-CARGAR-CHECKPOINT UNTIL EOF-CHECKPOINT
+             CLOSE CHECKPOINT-TP
+             IF CHK-SUBINDICE > 1
+                 MOVE "SI " TO MODO-RESTART-SW
+             END-IF
+         END-IF.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-        0500-LEER-PROFESORES.
-         READ PROFESORES AT END MOVE "SI" TO EOF-PROF.
+        0140-LEER-CHECKPOINT.
+         READ CHECKPOINT-TP AT END MOVE "SI" TO EOF-CHK-SW.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0150-CARGAR-CHECKPOINT.
+         MOVE CHK-FUENTE TO TAB-CHK-FUENTE(CHK-SUBINDICE).
+         MOVE CHK-REGISTROS TO TAB-CHK-REGISTROS(CHK-SUBINDICE).
+         ADD 1 TO CHK-SUBINDICE.
+         PERFORM 0140-LEER-CHECKPOINT.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0200-LEER-FUENTE.
+         READ NOV-TIMES-FUENTES
+            AT END MOVE "SI" TO EOF-FUENTES-SW.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0300-PROCESAR-FUENTE.
+         MOVE FUENTE-NOMBRE TO NOV-TIMES-FILENAME.
+         MOVE "NO" TO EOF-NOV-TIMES-SW.
+         MOVE 0 TO CONTADOR-REGISTROS-FUENTE.
+         PERFORM 0320-BUSCAR-CHECKPOINT-FUENTE.
+         OPEN INPUT NOV-TIMES.
+         PERFORM 0400-LEER-NOV-TIMES.
+         PERFORM 0500-PROCESAR-NOV-TIMES UNTIL EOF-NOV-TIMES.
+         CLOSE NOV-TIMES.
+         PERFORM 0330-ACTUALIZAR-CHECKPOINT.
+         PERFORM 0200-LEER-FUENTE.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0320-BUSCAR-CHECKPOINT-FUENTE.
+         MOVE 0 TO REGISTROS-YA-PROCESADOS.
+         IF MODO-RESTART
+             SET CHK-INDICE TO 1
+             SEARCH TAB-CHECKPOINT
+                 AT END CONTINUE
+                 WHEN TAB-CHK-FUENTE(CHK-INDICE) EQUAL FUENTE-NOMBRE
+                     MOVE TAB-CHK-REGISTROS(CHK-INDICE)
+                         TO REGISTROS-YA-PROCESADOS
+             END-SEARCH
+         END-IF.
+
+      *-----------------------------------------------------------*
+      * Actualiza EN MEMORIA la cantidad de registros fusionados de
+      * la fuente en curso; se invoca al completar cada archivo
+      * (0300-PROCESAR-FUENTE). A proposito NO graba nada a disco
+      * aca: el SORT recien arranca el OUTPUT PROCEDURE (EMISION-
+      * LISTADO) despues de que este INPUT PROCEDURE (CARGA-
+      * NOVEDADES) termina por completo, asi que grabar el
+      * checkpoint en este punto dejaria en CheckpointTP.dat un
+      * estado "ya fusionado" antes de que un solo registro llegue a
+      * Times.dat. La grabacion real a disco queda para
+      * 2950-CONFIRMAR-CHECKPOINT, una vez que EMISION-LISTADO
+      * termino de escribir todo.
+      *-----------------------------------------------------------*
+        0330-ACTUALIZAR-CHECKPOINT.
+         SET CHK-INDICE TO 1
+         SEARCH TAB-CHECKPOINT
+             AT END
+                 IF CHK-SUBINDICE > 200
+                     DISPLAY 'TABLA-CHECKPOINT LLENA - DEMASIADAS '
+                     DISPLAY 'FUENTES DE NOVEDADES, AUMENTAR EL OCCURS'
+                     STOP RUN
+                 END-IF
+                 MOVE FUENTE-NOMBRE TO TAB-CHK-FUENTE(CHK-SUBINDICE)
+                 MOVE CONTADOR-REGISTROS-FUENTE
+                     TO TAB-CHK-REGISTROS(CHK-SUBINDICE)
+                 ADD 1 TO CHK-SUBINDICE
+             WHEN TAB-CHK-FUENTE(CHK-INDICE) EQUAL FUENTE-NOMBRE
+                 MOVE CONTADOR-REGISTROS-FUENTE
+                     TO TAB-CHK-REGISTROS(CHK-INDICE)
+         END-SEARCH.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0340-GRABAR-CHECKPOINT.
+         MOVE TAB-CHK-FUENTE(CHK-INDICE) TO CHK-FUENTE.
+         MOVE TAB-CHK-REGISTROS(CHK-INDICE) TO CHK-REGISTROS.
+         WRITE REG-CHECKPOINT.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0400-LEER-NOV-TIMES.
+         READ NOV-TIMES
+            AT END MOVE "SI" TO EOF-NOV-TIMES-SW.
+
+      *-----------------------------------------------------------*
+      * TOTAL-REGISTROS-LEIDOS/TOTAL-HORAS-LEIDAS suman ACA, sobre
+      * todo registro fisicamente leido de la fuente, sin importar
+      * si un restart lo termina descartando por ya fusionado. Esto
+      * es a proposito: si en cambio sumaran solo lo que se RELEASE-a
+      * mas abajo, estarian contando exactamente lo mismo que despues
+      * termina en TOTAL-REGISTROS-ESCRITOS via el propio RETURN del
+      * SORT, y la comparacion en 2850-EMITIR-CONTROL-TOTALES nunca
+      * podria detectar un registro perdido o duplicado en la fusion:
+      * ambos lados vendrian de la misma tuberia RELEASE/RETURN, que
+      * por diseño del SORT jamas pierde ni duplica nada por si sola.
+      * Contando aca, en el punto de lectura fisica del archivo
+      * fuente, el total queda calculado de forma independiente del
+      * SORT, y lo que un restart omite se resta aparte mas abajo
+      * (TOTAL-REGISTROS-OMITIDOS) para poder seguir contrastando
+      * contra lo escrito.
+      *-----------------------------------------------------------*
+        0500-PROCESAR-NOV-TIMES.
+         ADD 1 TO CONTADOR-REGISTROS-FUENTE.
+         ADD 1 TO TOTAL-REGISTROS-LEIDOS.
+         ADD NOV-TIMES-HORAS TO TOTAL-HORAS-LEIDAS.
+         IF CONTADOR-REGISTROS-FUENTE > REGISTROS-YA-PROCESADOS
+             MOVE NOV-TIMES-NUMERO TO ORD-NUMERO
+             MOVE NOV-TIMES-FECHA TO ORD-FECHA
+             MOVE NOV-TIMES-SUCURSAL TO ORD-SUCURSAL
+             MOVE NOV-TIMES-TIPO-CLASE TO ORD-TIPO-CLASE
+             MOVE NOV-TIMES-HORAS TO ORD-HORAS
+             PERFORM 0550-VERIFICAR-PROFESOR
+             PERFORM 0570-ACUMULAR-CONTROL-FUENTE
+             RELEASE REG-ORDENADO
+         ELSE
+             ADD 1 TO TOTAL-REGISTROS-OMITIDOS
+             ADD NOV-TIMES-HORAS TO TOTAL-HORAS-OMITIDAS
+         END-IF.
+         PERFORM 0400-LEER-NOV-TIMES.
+
+      *-----------------------------------------------------------*
+      * Detalle por fuente de lo efectivamente fusionado en esta
+      * corrida (no incluye lo que un restart omite por ya fusionado
+      * en una corrida anterior), para el desglose que imprime
+      * 2860-EMITIR-LINEA-CONTROL.
+      *-----------------------------------------------------------*
+        0570-ACUMULAR-CONTROL-FUENTE.
+         SET CTL-INDICE TO 1
+         SEARCH TAB-CONTROL-FUENTE
+             AT END
+                 IF CTL-SUBINDICE > 200
+                     DISPLAY 'TABLA-CONTROL-FUENTES LLENA - DEMASIADAS '
+                     DISPLAY 'FUENTES DE NOVEDADES, AUMENTAR EL OCCURS'
+                     STOP RUN
+                 END-IF
+                 MOVE FUENTE-NOMBRE TO TAB-CTL-FUENTE(CTL-SUBINDICE)
+                 MOVE 1 TO TAB-CTL-REGISTROS(CTL-SUBINDICE)
+                 MOVE NOV-TIMES-HORAS TO TAB-CTL-HORAS(CTL-SUBINDICE)
+                 ADD 1 TO CTL-SUBINDICE
+             WHEN TAB-CTL-FUENTE(CTL-INDICE) EQUAL FUENTE-NOMBRE
+                 ADD 1 TO TAB-CTL-REGISTROS(CTL-INDICE)
+                 ADD NOV-TIMES-HORAS TO TAB-CTL-HORAS(CTL-INDICE)
+         END-SEARCH.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0550-VERIFICAR-PROFESOR.
+         SET PROF-INDICE TO 1.
+         SEARCH TAB-PROFESORES
+             AT END PERFORM 0560-REGISTRAR-ORFANO
+             WHEN TAB-PROF-NUMERO(PROF-INDICE) EQUAL NOV-TIMES-NUMERO
+                 CONTINUE
+         END-SEARCH.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0560-REGISTRAR-ORFANO.
+         SET ORFANO-INDICE TO 1.
+         SEARCH TAB-ORFANOS
+             AT END
+                 IF ORFANO-SUBINDICE > 200
+                     DISPLAY 'TABLA-ORFANOS-INFORMADOS LLENA - '
+                     DISPLAY 'AUMENTAR EL OCCURS'
+                     STOP RUN
+                 END-IF
+                 MOVE NOV-TIMES-NUMERO
+                     TO TAB-ORFANO-NUMERO(ORFANO-SUBINDICE)
+                 ADD 1 TO ORFANO-SUBINDICE
+                 MOVE NOV-TIMES-NUMERO TO REC-PROFESOR
+                 MOVE FUENTE-NOMBRE TO REC-FUENTE
+                 WRITE LINEA-RECONCILIACION FROM DATOS-RECONCILIACION
+             WHEN TAB-ORFANO-NUMERO(ORFANO-INDICE)
+                     EQUAL NOV-TIMES-NUMERO
+                 CONTINUE
+         END-SEARCH.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0700-FIN-CARGA.
+            CLOSE NOV-TIMES-FUENTES.
+            CLOSE RECONCILIACION.
 
       *-----------------------------------------------------------*
-      *-----------------------------------------------------------* 
-        0600-LEER-SUCURSALES.
+      *-----------------------------------------------------------*
+        1000-INICIO-EMISION.
+            OPEN INPUT SUCURSALES.
+            OPEN INPUT TIPOS_CLASE.
+            IF MODO-RESTART
+      * Restart, o una fuente nueva agregada a NovTimesFuentes.dat:
+      * se agrega a lo ya fusionado en corridas anteriores en lugar
+      * de reconstruir Times.dat desde cero. Esto NO sirve para
+      * corregir datos ya fusionados (ver la nota junto a SELECT
+      * CHECKPOINT-TP) porque Times.dat es secuencial: agregar una
+      * version corregida no reemplaza las lineas viejas, se suman.
+                OPEN EXTEND MAE-TIMES
+            ELSE
+                OPEN OUTPUT MAE-TIMES
+            END-IF.
+            OPEN OUTPUT LISTADO.
+            OPEN OUTPUT EXCEPCIONES.
+            OPEN OUTPUT LISTADO-CSV.
+            OPEN OUTPUT RESUMEN-TIPOS.
+            OPEN OUTPUT CONTROL-TOTALES.
+            OPEN OUTPUT DIRECTORIO.
+            WRITE LINEA-EXCEPCIONES FROM ENCABEZADO-EXCEPCIONES.
+            WRITE LINEA-CSV FROM ENCABEZADO-CSV.
+            PERFORM 1200-LEER-SUCURSALES.
+            PERFORM 1300-LEER-TIPOS_CLASE.
+            PERFORM 1400-CARGAR-TABLAS.
+            PERFORM 1450-EMITIR-DIRECTORIO.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1200-LEER-SUCURSALES.
          READ SUCURSALES AT END MOVE "SI" TO EOF-SUC.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-        0700-LEER-TIPOS_CLASE.
+        1300-LEER-TIPOS_CLASE.
          READ TIPOS_CLASE AT END MOVE "SI" TO EOF-CLASES.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-        0800-CARGAR-TABLAS.
-         PERFORM 0900-CARGAR-TIPOS_CLASE UNTIL EOF-TIPOS_CLASE.
+        1400-CARGAR-TABLAS.
+         PERFORM 1410-CARGAR-TIPOS_CLASE UNTIL EOF-TIPOS_CLASE.
+         COMPUTE CANT-TIPOS-CLASE = SUBINDICE - 1.
          MOVE 1 TO SUBINDICE.
-         PERFORM 1000-CARGAR-SUCURSALES UNTIL EOF-SUCURSALES.
+         PERFORM 1420-CARGAR-SUCURSALES UNTIL EOF-SUCURSALES.
+         COMPUTE CANT-SUCURSALES-CARGADAS = SUBINDICE - 1.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-        0900-CARGAR-TIPOS_CLASE.       
+        1410-CARGAR-TIPOS_CLASE.
          MOVE TIP-TIP_CLASE TO TAB-TIP-TIP-CLASE(SUBINDICE).
          MOVE TIP-DESC TO TAB-TIP-DESC(SUBINDICE).
          MOVE TIP-TARIFA TO TAB-TIP-TARIFA(SUBINDICE).
+         MOVE 0 TO TAB-TIP-HORAS-ACUM(SUBINDICE).
+         MOVE 0 TO TAB-TIP-IMPORTE-ACUM(SUBINDICE).
          ADD 1 TO SUBINDICE.
-         PERFORM 0700-LEER-TIPOS_CLASE.
+         PERFORM 1300-LEER-TIPOS_CLASE.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-        1000-CARGAR-SUCURSALES.
+        1420-CARGAR-SUCURSALES.
          MOVE SUC-SUCURSAL TO TAB-SUC-SUCURSAL(SUBINDICE).
          MOVE SUC-RAZON TO TAB-SUC-RAZON(SUBINDICE).
          MOVE SUC-DIRE TO TAB-SUC-DIRE(SUBINDICE).
          MOVE SUC-TEL TO TAB-SUC-TEL(SUBINDICE).
          MOVE SUC-CUIT TO TAB-SUC-CUIT(SUBINDICE).
          ADD 1 TO SUBINDICE.
-         PERFORM 0600-LEER-SUCURSALES.
+         PERFORM 1200-LEER-SUCURSALES.
+
+      *-----------------------------------------------------------*
+      * Ficha de contactos: un bloque por profesor (con los numeros
+      * ya de alta en Profesores.dat) y uno por sucursal, usando los
+      * mismos datos de contacto que ya se cargan en memoria para el
+      * resto del programa.
+      *-----------------------------------------------------------*
+        1450-EMITIR-DIRECTORIO.
+         WRITE LINEA-DIRECTORIO FROM ENCABEZADO-DIRECTORIO-PROF.
+         WRITE LINEA-DIRECTORIO FROM LINEA-EN-BLANCO.
+         PERFORM 1460-EMITIR-PROFESOR-DIRECTORIO
+             VARYING PROF-INDICE FROM 1 BY 1
+             UNTIL PROF-INDICE EQUAL PROF-SUBINDICE.
+         WRITE LINEA-DIRECTORIO FROM LINEA-EN-BLANCO.
+         WRITE LINEA-DIRECTORIO FROM ENCABEZADO-DIRECTORIO-SUC.
+         WRITE LINEA-DIRECTORIO FROM LINEA-EN-BLANCO.
+         PERFORM 1470-EMITIR-SUCURSAL-DIRECTORIO
+             VARYING SUC-INDICE FROM 1 BY 1
+             UNTIL SUC-INDICE > CANT-SUCURSALES-CARGADAS.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1460-EMITIR-PROFESOR-DIRECTORIO.
+         MOVE TAB-PROF-NUMERO(PROF-INDICE) TO DIR-PROF-NUMERO.
+         MOVE TAB-PROF-NOMBRE(PROF-INDICE) TO DIR-PROF-NOMBRE.
+         MOVE TAB-PROF-DIRE(PROF-INDICE) TO DIR-PROF-DIRE.
+         MOVE TAB-PROF-TEL(PROF-INDICE) TO DIR-PROF-TEL.
+         WRITE LINEA-DIRECTORIO FROM DATOS-DIRECTORIO-PROFESOR.
+         WRITE LINEA-DIRECTORIO FROM DATOS-DIRECTORIO-PROF-CONTACTO.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1470-EMITIR-SUCURSAL-DIRECTORIO.
+         MOVE TAB-SUC-SUCURSAL(SUC-INDICE) TO DIR-SUC-CODIGO.
+         MOVE TAB-SUC-RAZON(SUC-INDICE) TO DIR-SUC-RAZON.
+         MOVE TAB-SUC-DIRE(SUC-INDICE) TO DIR-SUC-DIRE.
+         MOVE TAB-SUC-TEL(SUC-INDICE) TO DIR-SUC-TEL.
+         WRITE LINEA-DIRECTORIO FROM DATOS-DIRECTORIO-SUCURSAL.
+         WRITE LINEA-DIRECTORIO FROM DATOS-DIRECTORIO-SUC-CONTACTO.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1500-LEER-ORDENADO.
+         RETURN ARCHIVO-NOV-ORDENADO AT END MOVE "SI" TO EOF-ORD-SW.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-        1100-PROCESAR-ARCHIVOS.
-         PERFORM 1200-DETERMINAR-MENOR. 
+        1600-PROCESAR-POR-PROFESOR.
          MOVE 0 TO HORAS-PROFESOR.
          MOVE 0 TO IMPORTE-PROFESOR.
-         MOVE MENOR-CLAVE-NUMERO TO PROFESOR-ANTERIOR.
+         MOVE ORD-NUMERO TO PROFESOR-ANTERIOR.
          MOVE PROFESOR-ANTERIOR TO MOSTRAR-NUMERO-PROFESOR.
-         MOVE PROF-NOMBRE TO MOSTRAR-NOMBRE-PROFESOR.
+         PERFORM 1610-BUSCAR-PROFESOR-LISTADO.
          WRITE LINEA-LISTADO FROM MOSTRAR-DATOS-PROFESOR.
          WRITE LINEA-LISTADO FROM LINEA-EN-BLANCO.
          WRITE LINEA-LISTADO FROM ENCABEZADO-TABLA.
          WRITE LINEA-LISTADO FROM LINEA-HORIZONTAL.
-         ADD 4 TO LINEA-A-ESCRIBIR.         
-         PERFORM 1300-PROCESAR-PROFESOR UNTIL (EOF-NOV-TIMES1
-             AND EOF-NOV-TIMES2 AND EOF-NOV-TIMES3) OR
-             (PROFESOR-ANTERIOR NOT EQUAL MENOR-CLAVE-NUMERO).         
-         PERFORM 0500-LEER-PROFESORES.
-         ADD HORAS-PROFESOR TO HORAS-TOTALES.        
+         ADD 4 TO LINEA-A-ESCRIBIR.
+         PERFORM 1700-PROCESAR-FECHA UNTIL EOF-ORDENADO OR
+             (PROFESOR-ANTERIOR NOT EQUAL ORD-NUMERO).
+         ADD HORAS-PROFESOR TO HORAS-TOTALES.
          ADD IMPORTE-PROFESOR TO IMPORTE-TOTAL.
          MOVE HORAS-PROFESOR TO MOSTRAR-TOTAL-HORAS-PROFESOR.
          MOVE IMPORTE-PROFESOR TO MOSTRAR-TOTAL-IMPORTE-PROFESOR.
          WRITE LINEA-LISTADO FROM LINEA-TOTAL-PROFESOR.
          ADD 1 TO LINEA-A-ESCRIBIR.
          PERFORM 2000-SALTO-DE-PAGINA.
+
       *-----------------------------------------------------------*
+      * Resuelve el nombre del profesor contra TAB-PROFESORES, ya
+      * completa desde CARGA-NOVEDADES, en lugar de asumir que el
+      * orden de ORD-NUMERO en el listado coincide registro a
+      * registro con el orden de Profesores.dat: un profesor sin
+      * alta (ver 0550-VERIFICAR-PROFESOR) igual llega al listado y
+      * una lectura secuencial lockstep se desincroniza para siempre
+      * apenas aparece uno.
       *-----------------------------------------------------------*
-        1200-DETERMINAR-MENOR.
-         MOVE CLAVE-NOV-TIMES1 TO MENOR-CLAVE.
-         IF CLAVE-NOV-TIMES2 < MENOR-CLAVE THEN
-             MOVE CLAVE-NOV-TIMES2 TO MENOR-CLAVE.
-         IF CLAVE-NOV-TIMES3 < MENOR-CLAVE THEN
-             MOVE CLAVE-NOV-TIMES3 TO MENOR-CLAVE.
-      
+        1610-BUSCAR-PROFESOR-LISTADO.
+         SET PROF-INDICE TO 1.
+         SEARCH TAB-PROFESORES
+             AT END MOVE SPACES TO MOSTRAR-NOMBRE-PROFESOR
+             WHEN TAB-PROF-NUMERO(PROF-INDICE) EQUAL PROFESOR-ANTERIOR
+                 MOVE TAB-PROF-NOMBRE(PROF-INDICE)
+                     TO MOSTRAR-NOMBRE-PROFESOR
+         END-SEARCH.
+
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-         1300-PROCESAR-PROFESOR.
-          MOVE MENOR-CLAVE-FECHA TO FECHA-ANTERIOR.
-          MOVE 0 TO HORAS-FECHA.         
+         1700-PROCESAR-FECHA.
+          MOVE ORD-FECHA TO FECHA-ANTERIOR.
+          MOVE 0 TO HORAS-FECHA.
           MOVE 0 TO IMPORTE-FECHA.
-          PERFORM 1400-PROCESAR-FECHA UNTIL (EOF-NOV-TIMES1 AND
-               EOF-NOV-TIMES2 AND EOF-NOV-TIMES3) OR
-               (FECHA-ANTERIOR NOT EQUAL MENOR-CLAVE-FECHA) OR 
-               (PROFESOR-ANTERIOR NOT EQUAL MENOR-CLAVE-NUMERO).   
+          PERFORM 1800-PROCESAR-DETALLE UNTIL EOF-ORDENADO OR
+               (FECHA-ANTERIOR NOT EQUAL ORD-FECHA) OR
+               (PROFESOR-ANTERIOR NOT EQUAL ORD-NUMERO).
           WRITE LINEA-LISTADO FROM LINEA-HORIZONTAL.
           ADD 1 TO LINEA-A-ESCRIBIR.
-          ADD HORAS-FECHA TO HORAS-PROFESOR. 
+          ADD HORAS-FECHA TO HORAS-PROFESOR.
           ADD IMPORTE-FECHA TO IMPORTE-PROFESOR.
           MOVE HORAS-FECHA TO MOSTRAR-TOTAL-HORAS-FECHA.
           MOVE IMPORTE-FECHA TO MOTRAR-TOTAL-IMPORTE-FECHA.
@@ -419,111 +944,193 @@
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-         1400-PROCESAR-FECHA.
-          PERFORM 1500-PROCESAR-NOV-TIMES1 UNTIL (MENOR-CLAVE 
-              NOT EQUAL CLAVE-NOV-TIMES1) OR EOF-NOV-TIMES1.
-          PERFORM 1600-PROCESAR-NOV-TIMES2 UNTIL (MENOR-CLAVE
-              NOT EQUAL CLAVE-NOV-TIMES2) OR EOF-NOV-TIMES2.
-          PERFORM 1700-PROCESAR-NOV-TIMES3 UNTIL (MENOR-CLAVE
-              NOT EQUAL CLAVE-NOV-TIMES3) OR EOF-NOV-TIMES3.
-          IF EOF-NOV-TIMES1 THEN
-              MOVE 9999999999999999 TO CLAVE-NOV-TIMES1.
-          IF EOF-NOV-TIMES2 THEN
-              MOVE 9999999999999999 TO CLAVE-NOV-TIMES2.
-          IF EOF-NOV-TIMES3 THEN
-              MOVE 9999999999999999 TO CLAVE-NOV-TIMES3.
-          PERFORM 1200-DETERMINAR-MENOR. 
-
-      *-----------------------------------------------------------*
-      *-----------------------------------------------------------*
-         1500-PROCESAR-NOV-TIMES1.
-          ADD NOV-TIMES1-HORAS TO HORAS-FECHA. 
-          MOVE NOV-TIMES1-DIA TO MOSTRAR-DIA.
-          MOVE NOV-TIMES1-MES TO MOSTRAR-MES.
-          MOVE NOV-TIMES1-ANIO TO MOSTRAR-ANIO.
-          MOVE NOV-TIMES1-SUCURSAL TO MOSTRAR-SUCURSAL.
-          MOVE NOV-TIMES1-TIPO-CLASE TO MOSTRAR-TIPO-DE-CLASE.
+         1800-PROCESAR-DETALLE.
+          MOVE "NO" TO CLASE-NO-ENCONTRADA-SW.
+          ADD ORD-HORAS TO HORAS-FECHA.
+          MOVE ORD-DIA TO MOSTRAR-DIA.
+          MOVE ORD-MES TO MOSTRAR-MES.
+          MOVE ORD-ANIO TO MOSTRAR-ANIO.
+          PERFORM 1820-BUSCAR-SUCURSAL-LISTADO.
+      * MOSTRAR-TIPO-DE-CLASE arranca con el codigo crudo (queda asi
+      * si la clase no se encuentra) y 1810/la busqueda lo reemplazan
+      * por la descripcion de TABLA-TIPOS-CLASE cuando hay match.
+          MOVE ORD-TIPO-CLASE TO MOSTRAR-TIPO-DE-CLASE.
           MOVE 1 TO TIP-INDICE.
           SEARCH TAB-TIPOS-CLASE
-          AT END DISPLAY 'TIPO DE CLASE NO ENCONTRADA'
-          WHEN TAB-TIP-TIP-CLASE(TIP-INDICE) EQUAL NOV-TIMES1-TIPO-CLASE
+          AT END PERFORM 1810-REGISTRAR-EXCEPCION
+          WHEN TAB-TIP-TIP-CLASE(TIP-INDICE) EQUAL ORD-TIPO-CLASE
           MOVE TAB-TIP-TARIFA(TIP-INDICE) TO AUX-TARIFA
+          MOVE TAB-TIP-DESC(TIP-INDICE) TO MOSTRAR-TIPO-DE-CLASE
           END-SEARCH
           MOVE AUX-TARIFA TO MOSTRAR-TARIFA.
-          MOVE NOV-TIMES1-HORAS TO MOSTRAR-HORAS.
-          COMPUTE IMPORTE = AUX-TARIFA*NOV-TIMES1-HORAS. 
-          MOVE IMPORTE TO MOSTRAR-IMPORTE.
-          WRITE LINEA-LISTADO FROM DATOS-TABLA.
-          ADD 1 TO LINEA-A-ESCRIBIR.
-          ADD IMPORTE TO IMPORTE-FECHA.    
-          WRITE REG-MAE-TIMES FROM REG-NOV-TIMES1.           
-          PERFORM 0200-LEER-NOV-TIMES1.
-      
-      *-----------------------------------------------------------*
-      *-----------------------------------------------------------*
-         1600-PROCESAR-NOV-TIMES2.
-          ADD NOV-TIMES2-HORAS TO HORAS-FECHA.
-          MOVE NOV-TIMES2-DIA TO MOSTRAR-DIA.
-          MOVE NOV-TIMES2-MES TO MOSTRAR-MES.
-          MOVE NOV-TIMES2-ANIO TO MOSTRAR-ANIO.
-          MOVE NOV-TIMES2-SUCURSAL TO MOSTRAR-SUCURSAL.
-          MOVE NOV-TIMES2-TIPO-CLASE TO MOSTRAR-TIPO-DE-CLASE.          
-          MOVE NOV-TIMES2-HORAS TO MOSTRAR-HORAS.
-          MOVE 1 TO TIP-INDICE.
-          SEARCH TAB-TIPOS-CLASE
-          AT END DISPLAY 'TIPO DE CLASE NO ENCONTRADA'
-          WHEN TAB-TIP-TIP-CLASE(TIP-INDICE) EQUAL NOV-TIMES2-TIPO-CLASE
-          MOVE TAB-TIP-TARIFA(TIP-INDICE) TO AUX-TARIFA
-          END-SEARCH
-          MOVE AUX-TARIFA TO MOSTRAR-TARIFA.
-          COMPUTE IMPORTE = AUX-TARIFA*NOV-TIMES2-HORAS.    
+          MOVE ORD-HORAS TO MOSTRAR-HORAS.
+          IF CLASE-NO-ENCONTRADA THEN
+              MOVE 0 TO IMPORTE
+          ELSE
+              COMPUTE IMPORTE = AUX-TARIFA*ORD-HORAS
+              ADD ORD-HORAS TO TAB-TIP-HORAS-ACUM(TIP-INDICE)
+              ADD IMPORTE TO TAB-TIP-IMPORTE-ACUM(TIP-INDICE)
+          END-IF.
           MOVE IMPORTE TO MOSTRAR-IMPORTE.
           WRITE LINEA-LISTADO FROM DATOS-TABLA.
           ADD 1 TO LINEA-A-ESCRIBIR.
+          MOVE ORD-NUMERO TO CSV-PROFESOR.
+          MOVE ORD-DIA TO CSV-DIA.
+          MOVE ORD-MES TO CSV-MES.
+          MOVE ORD-ANIO TO CSV-ANIO.
+          MOVE ORD-SUCURSAL TO CSV-SUCURSAL.
+          MOVE ORD-TIPO-CLASE TO CSV-TIPO-CLASE.
+          MOVE ORD-HORAS TO CSV-HORAS.
+          MOVE IMPORTE TO CSV-IMPORTE.
+          WRITE LINEA-CSV FROM DATOS-CSV.
           ADD IMPORTE TO IMPORTE-FECHA.
-          WRITE REG-MAE-TIMES FROM REG-NOV-TIMES2.
-          PERFORM 0300-LEER-NOV-TIMES2.
+          MOVE ORD-NUMERO TO MAE-TIMES-NUMERO.
+          MOVE ORD-FECHA TO MAE-TIMES-FECHA.
+          MOVE ORD-SUCURSAL TO MAE-TIMES-SUCURSAL.
+          MOVE ORD-TIPO-CLASE TO MAE-TIMES-TIPO-CLASE.
+          MOVE ORD-HORAS TO MAE-TIMES-HORAS.
+          WRITE REG-MAE-TIMES.
+          ADD 1 TO TOTAL-REGISTROS-ESCRITOS.
+          PERFORM 1500-LEER-ORDENADO.
 
       *-----------------------------------------------------------*
+      * Resuelve la razon social de la sucursal contra la tabla ya
+      * cargada en 1420-CARGAR-SUCURSALES; si el codigo no aparece en
+      * Sucursales.dat se muestra el codigo crudo como antes.
       *-----------------------------------------------------------*
-         1700-PROCESAR-NOV-TIMES3.
-          ADD NOV-TIMES3-HORAS TO HORAS-FECHA.
-          MOVE NOV-TIMES3-DIA TO MOSTRAR-DIA.
-          MOVE NOV-TIMES3-MES TO MOSTRAR-MES.
-          MOVE NOV-TIMES3-ANIO TO MOSTRAR-ANIO.
-          MOVE NOV-TIMES3-SUCURSAL TO MOSTRAR-SUCURSAL.
-          MOVE NOV-TIMES3-TIPO-CLASE TO MOSTRAR-TIPO-DE-CLASE.         
-          MOVE NOV-TIMES3-HORAS TO MOSTRAR-HORAS.
-          MOVE 1 TO TIP-INDICE.
-          SEARCH TAB-TIPOS-CLASE
-          AT END DISPLAY 'TIPO DE CLASE NO ENCONTRADA'
-          WHEN TAB-TIP-TIP-CLASE(TIP-INDICE) EQUAL NOV-TIMES3-TIPO-CLASE
-          MOVE TAB-TIP-TARIFA(TIP-INDICE) TO AUX-TARIFA
-          END-SEARCH
-          MOVE AUX-TARIFA TO MOSTRAR-TARIFA.
-          COMPUTE IMPORTE = AUX-TARIFA*NOV-TIMES3-HORAS.
-          MOVE IMPORTE TO MOSTRAR-IMPORTE.
-          WRITE LINEA-LISTADO FROM DATOS-TABLA.
-          ADD 1 TO LINEA-A-ESCRIBIR.
-          ADD IMPORTE TO IMPORTE-FECHA.
-          WRITE REG-MAE-TIMES FROM REG-NOV-TIMES3.
-          PERFORM 0400-LEER-NOV-TIMES3.
+         1820-BUSCAR-SUCURSAL-LISTADO.
+          MOVE ORD-SUCURSAL TO MOSTRAR-SUCURSAL.
+          SET SUC-INDICE TO 1.
+          SEARCH TAB-SUCURSALES
+              AT END CONTINUE
+              WHEN TAB-SUC-SUCURSAL(SUC-INDICE) EQUAL ORD-SUCURSAL
+                  MOVE TAB-SUC-RAZON(SUC-INDICE) TO MOSTRAR-SUCURSAL
+          END-SEARCH.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-         1800-FIN.
-            CLOSE NOV-TIMES1.
-            CLOSE NOV-TIMES2.
-            CLOSE NOV-TIMES3.
-            CLOSE PROFESORES.
+         1810-REGISTRAR-EXCEPCION.
+          MOVE "SI" TO CLASE-NO-ENCONTRADA-SW.
+          MOVE 0 TO AUX-TARIFA.
+          DISPLAY 'TIPO DE CLASE NO ENCONTRADA'.
+          MOVE ORD-NUMERO TO EXC-PROFESOR.
+          MOVE ORD-DIA TO EXC-DIA.
+          MOVE ORD-MES TO EXC-MES.
+          MOVE ORD-ANIO TO EXC-ANIO.
+          MOVE ORD-SUCURSAL TO EXC-SUCURSAL.
+          MOVE ORD-TIPO-CLASE TO EXC-TIPO-CLASE.
+          WRITE LINEA-EXCEPCIONES FROM DATOS-EXCEPCION.
+
+      *-----------------------------------------------------------*
+      * Totales de horas e importe por tipo de clase, acumulados en
+      * TABLA-TIPOS-CLASE a medida que se procesa cada detalle
+      * (1800-PROCESAR-DETALLE), para ver que clases mueven mas
+      * volumen sin tener que sumar a mano el listado.
+      *-----------------------------------------------------------*
+         2800-EMITIR-RESUMEN-TIPOS-CLASE.
+          WRITE LINEA-RESUMEN-TIPOS FROM ENCABEZADO-RESUMEN-TIPOS.
+          WRITE LINEA-RESUMEN-TIPOS FROM ENCABEZADO-RESUMEN-TIPOS-TABLA.
+          PERFORM 2810-EMITIR-LINEA-RESUMEN
+              VARYING SUBINDICE-RESUMEN FROM 1 BY 1
+              UNTIL SUBINDICE-RESUMEN > CANT-TIPOS-CLASE.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+         2810-EMITIR-LINEA-RESUMEN.
+          MOVE TAB-TIP-TIP-CLASE(SUBINDICE-RESUMEN) TO RES-TIP-CLASE.
+          MOVE TAB-TIP-DESC(SUBINDICE-RESUMEN) TO RES-TIP-DESC.
+          MOVE TAB-TIP-HORAS-ACUM(SUBINDICE-RESUMEN) TO RES-TIP-HORAS.
+          MOVE TAB-TIP-IMPORTE-ACUM(SUBINDICE-RESUMEN)
+              TO RES-TIP-IMPORTE.
+          WRITE LINEA-RESUMEN-TIPOS FROM DATOS-RESUMEN-TIPOS.
+
+      *-----------------------------------------------------------*
+      * Compara, fuente por fuente, lo leido de las novedades contra
+      * lo efectivamente escrito en Times.dat, para detectar un
+      * registro perdido o duplicado en la fusion.
+      *
+      * TOTAL-REGISTROS-LEIDOS/TOTAL-HORAS-LEIDAS se acumulan en
+      * 0500-PROCESAR-NOV-TIMES sobre cada lectura fisica de la
+      * fuente, y TOTAL-REGISTROS-ESCRITOS/HORAS-TOTALES se acumulan
+      * aca abajo, en 1800-PROCESAR-DETALLE, sobre lo que el RETURN
+      * del SORT le va entregando a EMISION-LISTADO: son dos medidas
+      * tomadas en puntos distintos e independientes de la corrida,
+      * no la misma cuenta repetida dos veces. Como un restart omite
+      * a proposito los registros ya fusionados en una corrida
+      * anterior (no los vuelve a RELEASE-ar ni a escribir), esos
+      * omitidos se restan del total leido antes de contrastar contra
+      * lo escrito; de otro modo toda corrida en modo restart
+      * mostraria una diferencia que no es ningun error.
+      *-----------------------------------------------------------*
+         2850-EMITIR-CONTROL-TOTALES.
+          WRITE LINEA-CONTROL-TOTALES FROM ENCABEZADO-CONTROL-TOTALES.
+          WRITE LINEA-CONTROL-TOTALES FROM ENCABEZADO-CONTROL-TABLA.
+          PERFORM 2860-EMITIR-LINEA-CONTROL
+              VARYING CTL-INDICE FROM 1 BY 1
+              UNTIL CTL-INDICE EQUAL CTL-SUBINDICE.
+          MOVE 'TOTAL LEIDO DE NOVEDADES:    ' TO CTL-ETIQUETA.
+          MOVE TOTAL-REGISTROS-LEIDOS TO CTL-COMP-REGISTROS.
+          MOVE TOTAL-HORAS-LEIDAS TO CTL-COMP-HORAS.
+          WRITE LINEA-CONTROL-TOTALES FROM LINEA-CONTROL-COMPARACION.
+          MOVE 'TOTAL OMITIDO POR RESTART:   ' TO CTL-ETIQUETA.
+          MOVE TOTAL-REGISTROS-OMITIDOS TO CTL-COMP-REGISTROS.
+          MOVE TOTAL-HORAS-OMITIDAS TO CTL-COMP-HORAS.
+          WRITE LINEA-CONTROL-TOTALES FROM LINEA-CONTROL-COMPARACION.
+          SUBTRACT TOTAL-REGISTROS-OMITIDOS FROM TOTAL-REGISTROS-LEIDOS
+              GIVING TOTAL-REGISTROS-A-CONTRASTAR.
+          SUBTRACT TOTAL-HORAS-OMITIDAS FROM TOTAL-HORAS-LEIDAS
+              GIVING TOTAL-HORAS-A-CONTRASTAR.
+          MOVE 'TOTAL A CONTRASTAR C/ESCRITO:' TO CTL-ETIQUETA.
+          MOVE TOTAL-REGISTROS-A-CONTRASTAR TO CTL-COMP-REGISTROS.
+          MOVE TOTAL-HORAS-A-CONTRASTAR TO CTL-COMP-HORAS.
+          WRITE LINEA-CONTROL-TOTALES FROM LINEA-CONTROL-COMPARACION.
+          MOVE 'TOTAL ESCRITO EN TIMES.DAT:  ' TO CTL-ETIQUETA.
+          MOVE TOTAL-REGISTROS-ESCRITOS TO CTL-COMP-REGISTROS.
+          MOVE HORAS-TOTALES TO CTL-COMP-HORAS.
+          WRITE LINEA-CONTROL-TOTALES FROM LINEA-CONTROL-COMPARACION.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+         2860-EMITIR-LINEA-CONTROL.
+          MOVE TAB-CTL-FUENTE(CTL-INDICE) TO CTL-NOMBRE-FUENTE.
+          MOVE TAB-CTL-REGISTROS(CTL-INDICE) TO CTL-REGISTROS.
+          MOVE TAB-CTL-HORAS(CTL-INDICE) TO CTL-HORAS.
+          WRITE LINEA-CONTROL-TOTALES FROM DATOS-CONTROL-FUENTE.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+         2900-FIN-EMISION.
             CLOSE SUCURSALES.
             CLOSE TIPOS_CLASE.
             CLOSE MAE-TIMES.
             CLOSE LISTADO.
+            CLOSE EXCEPCIONES.
+            CLOSE LISTADO-CSV.
+            CLOSE RESUMEN-TIPOS.
+            CLOSE CONTROL-TOTALES.
+            CLOSE DIRECTORIO.
 
       *-----------------------------------------------------------*
+      * Recien aca, con Times.dat y el resto de los reportes ya
+      * cerrados y en disco, se graba CheckpointTP.dat con los
+      * totales por fuente que quedaron en TABLA-CHECKPOINT. Si la
+      * corrida se corta en cualquier punto anterior (CARGA-
+      * NOVEDADES o cualquier parte de EMISION-LISTADO), esta
+      * grabacion nunca ocurre y CheckpointTP.dat sigue reflejando
+      * la ultima corrida realmente completa: la proxima corrida
+      * vuelve a fusionar todo desde ahi en lugar de saltear
+      * registros que en realidad nunca llegaron a Times.dat.
       *-----------------------------------------------------------*
-        1900-MOSTRAR-ENCABEZADO.         
+        2950-CONFIRMAR-CHECKPOINT.
+         OPEN OUTPUT CHECKPOINT-TP.
+         PERFORM 0340-GRABAR-CHECKPOINT
+             VARYING CHK-INDICE FROM 1 BY 1
+             UNTIL CHK-INDICE EQUAL CHK-SUBINDICE.
+         CLOSE CHECKPOINT-TP.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1900-MOSTRAR-ENCABEZADO.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
            MOVE WS-CURRENT-YEAR TO ANIO.
            MOVE WS-CURRENT-MONTH TO MES.
@@ -532,7 +1139,7 @@
            WRITE LINEA-LISTADO FROM LINEA-HORIZONTAL.
            WRITE LINEA-LISTADO FROM ENCABEZADO.
            WRITE LINEA-LISTADO FROM LINEA-EN-BLANCO.
-           ADD 3 TO LINEA-A-ESCRIBIR.           
+           ADD 3 TO LINEA-A-ESCRIBIR.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -544,4 +1151,3 @@
            ADD 1 TO HOJA.
            MOVE 0 TO LINEA-A-ESCRIBIR.
            PERFORM 1900-MOSTRAR-ENCABEZADO.
-
